@@ -0,0 +1,291 @@
+000010******************************************************************
+000020* RCNDRIV.CBL
+000030*    Driver for the account reconciliation pass.
+000040*
+000050*    Splits the configured account-number range into RCN-NBR-
+000060*    PARTS equal partitions and starts one thread per partition,
+000070*    each thread entering RCNWORK with its own RCN-PARTITION
+000080*    block.  RCNWORK connects every partition under the same
+000090*    logical connection name; SQLTHRED (invoked from SQL--PROLOG
+000100*    for every statement) scopes that name to the calling thread,
+000110*    so the partitions can run concurrently against the one
+000120*    Sybase context without stepping on each other - this driver
+000130*    is what actually puts that scoping to work instead of just
+000140*    relying on it by accident of being single-threaded.
+000150*
+000160*    Uses the CBL_THREAD_START/CBL_THREAD_JOIN runtime routines
+000170*    to start and wait for the worker threads.  Each partition's
+000180*    RCN-PARTITION block is passed as the thread's argument and
+000190*    doubles as the thread's result area, so no shared storage is
+000200*    touched by more than one thread at a time.
+000210*
+000220*    AUTHOR.        J HALVERSEN, BATCH SUPPORT.
+000230*    INSTALLATION.  DATA CENTER SERVICES.
+000240*    DATE-WRITTEN.  08/08/2026.
+000250*    DATE-COMPILED.
+000260*
+000270*    MODIFICATION HISTORY
+000280*    08/08/2026  JH   Initial version - thread-per-partition
+000290*                     driver for RCNWORK.
+000291*    08/09/2026  JH   Added RCNCKPT restart check - scans the
+000292*                     checkpoint file before any thread starts so
+000293*                     a partition left behind by an earlier abend
+000294*                     resumes past its last checkpointed key.
+000295*    08/09/2026  JH   1200-CHECK-RESTART now creates RCNCKPT (if
+000296*                     absent) before any thread starts, so no
+000297*                     worker thread's OPEN OUTPUT races another's.
+000298*    08/09/2026  JH   RCN-PARTITION-TABLE's entry layout moved to
+000299*                     the shared RCNPART copybook, also COPYed by
+000300*                     RCNWORK's LINKAGE SECTION, so the two no
+000301*                     longer have to be hand-kept in step.
+000302******************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. RCNDRIV.
+000330 AUTHOR. J HALVERSEN, BATCH SUPPORT.
+000340 INSTALLATION. DATA CENTER SERVICES.
+000350 DATE-WRITTEN. 08/08/2026.
+000360 DATE-COMPILED.
+000370*
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410*    Same RCNCKPT file RCNWORK checkpoints into - read here, before
+000420*    any thread starts, to see whether a partition has a row left
+000430*    over from an earlier abended run that it needs to resume past.
+000440     SELECT RCN-CKPT-FILE ASSIGN TO "RCNCKPT"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS RANDOM
+000465         LOCK MODE IS AUTOMATIC
+000466*    RCNDRIV reads this file before any worker thread starts and
+000467*    RCNWORK's threads have it open I-O throughout the run -
+000468*    AUTOMATIC record locking, same as RCNWORK's SELECT, keeps
+000469*    a read here from racing a thread's in-flight WRITE/REWRITE.
+000470         RECORD KEY IS RCN-CKPT-PARTITION-NO
+000480         FILE STATUS IS RCN-CKPT-FILE-STATUS.
+000490*
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  RCN-CKPT-FILE.
+000530 01  RCN-CKPT-RECORD.
+000540     05 RCN-CKPT-PARTITION-NO  PIC 9(04).
+000550     05 RCN-CKPT-LAST-ACCT     PIC S9(09).
+000560     05 RCN-CKPT-ROWS-READ     PIC 9(09).
+000570*
+000580 WORKING-STORAGE SECTION.
+000590*
+000600******************************************************************
+000610* Job-wide partitioning controls
+000620******************************************************************
+000630 77  RCN-JOB-LOW-ACCT      PIC S9(09) COMP-5 VALUE 10000000.
+000640 77  RCN-JOB-HIGH-ACCT     PIC S9(09) COMP-5 VALUE 49999999.
+000650 77  RCN-NBR-PARTS         PIC 9(04) COMP    VALUE 4.
+000660 77  RCN-PART-SPAN         PIC S9(09) COMP-5.
+000670*
+000680******************************************************************
+000690* Thread bookkeeping
+000700******************************************************************
+000710 77  RCN-SUB               PIC 9(04) COMP VALUE ZERO.
+000720 77  RCN-THREAD-RETCODE    PIC S9(04) COMP VALUE ZERO.
+000730*
+000740 77  RCN-TOTAL-ROWS        PIC 9(09) COMP VALUE ZERO.
+000750 77  RCN-JOB-RETCODE       PIC S9(04) COMP VALUE ZERO.
+000760*
+000770******************************************************************
+000780* Checkpoint-file status, shared by every 1200-CHECK-RESTART read
+000790******************************************************************
+000800 77  RCN-CKPT-FILE-STATUS  PIC X(02) VALUE "00".
+000810*
+000820******************************************************************
+000830* One partition block and one thread handle per partition, held
+000840* as a table so each thread gets its own private argument area.
+000850* RCN-PARTITION-NO through RCN-PARTITION-ROWS-READ are COPYed
+000855* from RCNPART, the same layout RCNWORK's LINKAGE SECTION COPYs,
+000856* so the block passed to CBL_THREAD_START can't drift out of
+000857* step with what RCNWORK declares to receive it.
+000858******************************************************************
+000860 01  RCN-PARTITION-TABLE.
+000870     05 RCN-PARTITION-ENTRY OCCURS 20 TIMES
+000880                            INDEXED BY RCN-PART-IDX.
+000885        COPY "rcnpart.cbl".
+001000        10 RCN-TBL-THREAD-HANDLE     PIC X(08) VALUE LOW-VALUE.
+001010*
+001020 PROCEDURE DIVISION.
+001030*
+001040******************************************************************
+001050* 0000-MAINLINE
+001060******************************************************************
+001070 0000-MAINLINE.
+001080     PERFORM 1000-BUILD-PARTITIONS
+001090     PERFORM 1200-CHECK-RESTART
+001100     PERFORM 2000-START-THREADS
+001110     PERFORM 3000-JOIN-THREADS
+001120     PERFORM 4000-REPORT-TOTALS
+001130     MOVE RCN-JOB-RETCODE TO RETURN-CODE
+001140     STOP RUN.
+001150*
+001160******************************************************************
+001170* 1000-BUILD-PARTITIONS
+001180*    Carves RCN-JOB-LOW-ACCT through RCN-JOB-HIGH-ACCT into
+001190*    RCN-NBR-PARTS equal, non-overlapping ranges.
+001200******************************************************************
+001210 1000-BUILD-PARTITIONS.
+001220     COMPUTE RCN-PART-SPAN =
+001230         ((RCN-JOB-HIGH-ACCT - RCN-JOB-LOW-ACCT + 1)
+001240             / RCN-NBR-PARTS)
+001250     MOVE ZERO TO RCN-SUB
+001260     PERFORM 1100-BUILD-ONE-PARTITION
+001270         VARYING RCN-SUB FROM 1 BY 1
+001280         UNTIL RCN-SUB > RCN-NBR-PARTS.
+001290 1000-EXIT.
+001300     EXIT.
+001310*
+001320 1100-BUILD-ONE-PARTITION.
+001330     SET RCN-PART-IDX TO RCN-SUB
+001340     MOVE RCN-SUB TO RCN-PARTITION-NO (RCN-PART-IDX)
+001350     COMPUTE RCN-PARTITION-LOW (RCN-PART-IDX) =
+001360         RCN-JOB-LOW-ACCT + ((RCN-SUB - 1) * RCN-PART-SPAN)
+001370     IF RCN-SUB = RCN-NBR-PARTS
+001380         MOVE RCN-JOB-HIGH-ACCT TO
+001390             RCN-PARTITION-HIGH (RCN-PART-IDX)
+001400     ELSE
+001410         COMPUTE RCN-PARTITION-HIGH (RCN-PART-IDX) =
+001420             RCN-PARTITION-LOW (RCN-PART-IDX) + RCN-PART-SPAN - 1
+001430     END-IF.
+001440 1100-EXIT.
+001450     EXIT.
+001460*
+001470******************************************************************
+001480* 1200-CHECK-RESTART
+001490*    Opens RCNCKPT and, for every partition, looks for a row left
+001500*    behind by an earlier abended run of that partition.  A row
+001510*    found there means 2100-START-ONE-THREAD hands RCNWORK the
+001520*    restart key instead of the partition's original low bound,
+001530*    so the worker resumes past what it already finished instead
+001540*    of rereading rows it already reconciled.
+001545*
+001546*    Also creates RCNCKPT if this is the first run and no
+001547*    partition has ever checkpointed - done here, once, before
+001548*    any CBL_THREAD_START, so no worker thread's own
+001549*    1500-OPEN-CHECKPOINT ever has to OPEN OUTPUT and risk
+001550*    racing (and truncating) another thread's checkpoint rows.
+001551******************************************************************
+001560 1200-CHECK-RESTART.
+001570     OPEN INPUT RCN-CKPT-FILE
+001575     IF RCN-CKPT-FILE-STATUS EQUAL "35"
+001576         OPEN OUTPUT RCN-CKPT-FILE
+001577         CLOSE RCN-CKPT-FILE
+001578         OPEN INPUT RCN-CKPT-FILE
+001579     END-IF
+001580     IF RCN-CKPT-FILE-STATUS EQUAL "00"
+001590         MOVE ZERO TO RCN-SUB
+001600         PERFORM 1210-CHECK-ONE-RESTART
+001610             VARYING RCN-SUB FROM 1 BY 1
+001620             UNTIL RCN-SUB > RCN-NBR-PARTS
+001630         CLOSE RCN-CKPT-FILE
+001640     ELSE
+001650         DISPLAY "RCNDRIV: UNABLE TO OPEN RCNCKPT, STATUS="
+001655             RCN-CKPT-FILE-STATUS
+001660     END-IF.
+001670 1200-EXIT.
+001680     EXIT.
+001690*
+001700 1210-CHECK-ONE-RESTART.
+001710     SET RCN-PART-IDX TO RCN-SUB
+001720     MOVE RCN-PARTITION-NO (RCN-PART-IDX) TO
+001730         RCN-CKPT-PARTITION-NO
+001740     READ RCN-CKPT-FILE
+001750     IF RCN-CKPT-FILE-STATUS EQUAL "00"
+001760         SET RCN-PARTITION-RESTART (RCN-PART-IDX) TO TRUE
+001770         MOVE RCN-CKPT-LAST-ACCT TO
+001780             RCN-PARTITION-RESTART-KEY (RCN-PART-IDX)
+001785         MOVE RCN-CKPT-ROWS-READ TO
+001786             RCN-PARTITION-ROWS-READ (RCN-PART-IDX)
+001790         DISPLAY "RCNDRIV: PARTITION "
+001800             RCN-PARTITION-NO (RCN-PART-IDX)
+001810             " RESUMING PAST " RCN-CKPT-LAST-ACCT
+001820     END-IF.
+001830 1210-EXIT.
+001840     EXIT.
+001850*
+001860******************************************************************
+001870* 2000-START-THREADS
+001880*    Starts one CBL_THREAD_START thread per partition, each
+001890*    entering RCNWORK with that partition's block as its only
+001900*    argument.  RCNWORK fills in the retcode/rows fields in
+001910*    place when the thread completes.
+001920******************************************************************
+001930 2000-START-THREADS.
+001940     MOVE ZERO TO RCN-SUB
+001950     PERFORM 2100-START-ONE-THREAD
+001960         VARYING RCN-SUB FROM 1 BY 1
+001970         UNTIL RCN-SUB > RCN-NBR-PARTS.
+001980 2000-EXIT.
+001990     EXIT.
+002000*
+002010 2100-START-ONE-THREAD.
+002020     SET RCN-PART-IDX TO RCN-SUB
+002030     CALL "CBL_THREAD_START" USING
+002040         "RCNWORK"
+002050         RCN-TBL-THREAD-HANDLE (RCN-PART-IDX)
+002060         RCN-PARTITION-ENTRY (RCN-PART-IDX)
+002070         RETURNING RCN-THREAD-RETCODE
+002080     IF RCN-THREAD-RETCODE NOT = ZERO
+002090         DISPLAY "RCNDRIV: UNABLE TO START PARTITION "
+002100             RCN-PARTITION-NO (RCN-PART-IDX)
+002110             " RETCODE=" RCN-THREAD-RETCODE
+002120         MOVE 16 TO RCN-PARTITION-RETCODE (RCN-PART-IDX)
+002130     END-IF.
+002140 2100-EXIT.
+002150     EXIT.
+002160*
+002170******************************************************************
+002180* 3000-JOIN-THREADS
+002190*    Waits for every partition's thread to finish before the
+002200*    totals are trustworthy.
+002210******************************************************************
+002220 3000-JOIN-THREADS.
+002230     MOVE ZERO TO RCN-SUB
+002240     PERFORM 3100-JOIN-ONE-THREAD
+002250         VARYING RCN-SUB FROM 1 BY 1
+002260         UNTIL RCN-SUB > RCN-NBR-PARTS.
+002270 3000-EXIT.
+002280     EXIT.
+002290*
+002300 3100-JOIN-ONE-THREAD.
+002310     SET RCN-PART-IDX TO RCN-SUB
+002320     IF RCN-TBL-THREAD-HANDLE (RCN-PART-IDX) NOT = LOW-VALUE
+002330         CALL "CBL_THREAD_JOIN" USING
+002340             RCN-TBL-THREAD-HANDLE (RCN-PART-IDX)
+002350             RETURNING RCN-THREAD-RETCODE
+002360     END-IF.
+002370 3100-EXIT.
+002380     EXIT.
+002390*
+002400******************************************************************
+002410* 4000-REPORT-TOTALS
+002420*    Rolls up every partition's counts and return code into one
+002430*    job-level summary line.
+002440******************************************************************
+002450 4000-REPORT-TOTALS.
+002460     MOVE ZERO TO RCN-SUB
+002470     PERFORM 4100-REPORT-ONE-PARTITION
+002480         VARYING RCN-SUB FROM 1 BY 1
+002490         UNTIL RCN-SUB > RCN-NBR-PARTS
+002500     DISPLAY "RCNDRIV: JOB TOTAL ROWS=" RCN-TOTAL-ROWS
+002510         " RETCODE=" RCN-JOB-RETCODE.
+002520 4000-EXIT.
+002530     EXIT.
+002540*
+002550 4100-REPORT-ONE-PARTITION.
+002560     SET RCN-PART-IDX TO RCN-SUB
+002570     ADD RCN-PARTITION-ROWS (RCN-PART-IDX) TO RCN-TOTAL-ROWS
+002580     IF RCN-PARTITION-RETCODE (RCN-PART-IDX) > RCN-JOB-RETCODE
+002590         MOVE RCN-PARTITION-RETCODE (RCN-PART-IDX)
+002600             TO RCN-JOB-RETCODE
+002610     END-IF
+002620     DISPLAY "RCNDRIV: PARTITION "
+002630         RCN-PARTITION-NO (RCN-PART-IDX)
+002640         " ROWS=" RCN-PARTITION-ROWS (RCN-PART-IDX)
+002650         " RETCODE=" RCN-PARTITION-RETCODE (RCN-PART-IDX).
+002660 4100-EXIT.
+002670     EXIT.
