@@ -0,0 +1,349 @@
+000010******************************************************************
+000020* RCNWORK.CBL
+000030*    Partition worker for the account reconciliation pass.
+000040*
+000050*    Reads one account-number partition assigned by RCNDRIV and
+000060*    reconciles each row it fetches.  Written as ordinary ESQL/
+000070*    COBOL; the Sybase ESQL/COBOL precompiler expands the EXEC
+000080*    SQL blocks below into calls against the SQL--PROLOG/
+000090*    SQL--EPILOG runtime in SYBHESQL/SYBTESQL, the same as any
+000100*    other embedded-SQL program in this shop.
+000110*
+000120*    Called once per partition, normally as a CBL_THREAD_START
+000130*    entry point from RCNDRIV, so that several partitions are
+000140*    reconciled concurrently against the one Sybase context the
+000150*    driver initializes.  Every worker thread connects under the
+000160*    same logical connection name; SQLTHRED (invoked from
+000170*    SQL--PROLOG for every statement) scopes that name to the
+000180*    calling thread, so the threads do not collide in cs_objects
+000190*    even though none of them know about each other.
+000192*
+000194*    PROGRAM-ID carries IS RECURSIVE so each concurrent
+000196*    CBL_THREAD_START entry gets its own activation record for
+000198*    WORKING-STORAGE - partition bounds, cursor/EOF/error
+000200*    switches, and checkpoint bookkeeping are all per-partition
+000202*    state, and without RECURSIVE every thread would share one
+000204*    static copy of it the same way two ordinary CALLs to a
+000206*    non-recursive program would.
+000208*
+000210*    AUTHOR.        J HALVERSEN, BATCH SUPPORT.
+000220*    INSTALLATION.  DATA CENTER SERVICES.
+000230*    DATE-WRITTEN.  08/08/2026.
+000240*    DATE-COMPILED.
+000250*
+000260*    MODIFICATION HISTORY
+000270*    08/08/2026  JH   Initial version - partitioned reconciliation
+000280*                     worker for RCNDRIV.
+000290*    08/09/2026  JH   Added RCNCKPT checkpoint/restart support -
+000300*                     periodic checkpoint of the last key fetched
+000310*                     so an abended partition resumes instead of
+000320*                     rereading its whole range.
+000321*    08/09/2026  JH   Marked RCNWORK IS RECURSIVE - concurrent
+000322*                     threads were sharing one WORKING-STORAGE
+000323*                     instance and corrupting each other's
+000324*                     partition bounds and checkpoint state.
+000325*                     RCNDRIV's 1200-CHECK-RESTART now also
+000326*                     creates RCNCKPT once up front so no worker
+000327*                     thread's OPEN OUTPUT can race another's.
+000328*    08/09/2026  JH   LINKAGE SECTION's RCN-PARTITION fields moved
+000329*                     to the shared RCNPART copybook, also COPYed
+000330*                     by RCNDRIV's RCN-PARTITION-TABLE entry, so
+000331*                     the two no longer have to be hand-kept in
+000332*                     step.
+000333******************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID. RCNWORK IS RECURSIVE.
+000360 AUTHOR. J HALVERSEN, BATCH SUPPORT.
+000370 INSTALLATION. DATA CENTER SERVICES.
+000380 DATE-WRITTEN. 08/08/2026.
+000390 DATE-COMPILED.
+000400*
+000410 ENVIRONMENT DIVISION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440*    RCN-CKPT-FILE holds one record per partition - the highest
+000450*    account number this partition has fully processed.  A row
+000460*    in here when a partition starts is what lets 1000-INITIALIZE
+000470*    resume past an abend instead of rereading the whole range;
+000480*    8000-WRAPUP deletes the row again on a clean finish.
+000490     SELECT RCN-CKPT-FILE ASSIGN TO "RCNCKPT"
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS RANDOM
+000515         LOCK MODE IS AUTOMATIC
+000516*    Up to 4 partition threads have this file open I-O at once;
+000517*    AUTOMATIC record locking keeps one thread's WRITE/REWRITE/
+000518*    DELETE at 4400-CHECKPOINT/8000-WRAPUP from colliding with
+000519*    another's, without this program having to serialize access
+000520*    itself.
+000521         RECORD KEY IS RCN-CKPT-PARTITION-NO
+000530         FILE STATUS IS RCN-CKPT-FILE-STATUS.
+000540*
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  RCN-CKPT-FILE.
+000580 01  RCN-CKPT-RECORD.
+000590     05 RCN-CKPT-PARTITION-NO  PIC 9(04).
+000600     05 RCN-CKPT-LAST-ACCT     PIC S9(09).
+000610     05 RCN-CKPT-ROWS-READ     PIC 9(09).
+000620*
+000630 WORKING-STORAGE SECTION.
+000640*
+000650******************************************************************
+000660* Standalone counters and switches
+000670******************************************************************
+000680 77  RCN-ROWS-READ        PIC 9(09) COMP VALUE ZERO.
+000690 77  RCN-ROWS-RECONCILED  PIC 9(09) COMP VALUE ZERO.
+000700 77  RCN-ROWS-EXCEPTION   PIC 9(09) COMP VALUE ZERO.
+000710*
+000720 77  RCN-EOF-SWITCH       PIC X(01) VALUE "N".
+000730     88 RCN-EOF                   VALUE "Y".
+000740     88 RCN-NOT-EOF               VALUE "N".
+000750*
+000760 77  RCN-ERROR-SWITCH     PIC X(01) VALUE "N".
+000770     88 RCN-SQL-ERROR             VALUE "Y".
+000780     88 RCN-NO-SQL-ERROR          VALUE "N".
+000790*
+000800 77  RCN-CONNECTED-SWITCH PIC X(01) VALUE "N".
+000810     88 RCN-CONNECTED             VALUE "Y".
+000820     88 RCN-NOT-CONNECTED         VALUE "N".
+000830*
+000840 77  RCN-CURSOR-SWITCH    PIC X(01) VALUE "N".
+000850     88 RCN-CURSOR-OPEN           VALUE "Y".
+000860     88 RCN-CURSOR-NOT-OPEN       VALUE "N".
+000870*
+000880******************************************************************
+000890* Checkpoint/restart controls
+000900*    RCN-CHECKPOINT-INTERVAL governs how often (in rows fetched)
+000910*    4400-CHECKPOINT writes RCN-CKPT-RECORD.  RCN-ROWS-SINCE-CKPT
+000920*    counts up to that interval and resets; RCN-CKPT-FILE-STATUS
+000930*    is the file status for every I/O against RCN-CKPT-FILE.
+000940******************************************************************
+000950 77  RCN-CHECKPOINT-INTERVAL PIC 9(09) COMP VALUE 50000.
+000960 77  RCN-ROWS-SINCE-CKPT     PIC 9(09) COMP VALUE ZERO.
+000970 77  RCN-CKPT-FILE-STATUS    PIC X(02) VALUE "00".
+000980*
+000990 77  RCN-CKPT-OPEN-SWITCH  PIC X(01) VALUE "N".
+001000     88 RCN-CKPT-FILE-OPEN        VALUE "Y".
+001010     88 RCN-CKPT-FILE-NOT-OPEN    VALUE "N".
+001020*
+001030 77  RCN-CKPT-ROW-SWITCH   PIC X(01) VALUE "N".
+001040     88 RCN-CKPT-ROW-EXISTS       VALUE "Y".
+001050     88 RCN-CKPT-ROW-ABSENT       VALUE "N".
+001060*
+001070******************************************************************
+001080* SQL DECLARE SECTION
+001090* Host variables bound into the reconciliation cursor.  The
+001100* connection name is the same literal for every partition - it
+001110* is SQLTHRED's thread scoping, not a unique name per thread,
+001120* that keeps the partitions from stepping on each other.
+001130******************************************************************
+001140     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+001150 01  RCN-CONN-NAME         PIC X(18)  VALUE "RECONCILE_CONN".
+001160 01  RCN-SERVER            PIC X(30).
+001170 01  RCN-USERID            PIC X(30).
+001180 01  RCN-PASSWD            PIC X(30).
+001190 01  RCN-LOW-ACCT          PIC S9(09) COMP-5.
+001200 01  RCN-HIGH-ACCT         PIC S9(09) COMP-5.
+001210 01  RCN-ACCT-NO           PIC S9(09) COMP-5.
+001220 01  RCN-ACCT-BALANCE      PIC S9(11)V99 COMP-3.
+001230 01  RCN-RECON-BALANCE     PIC S9(11)V99 COMP-3.
+001240 01  RCN-ACCT-STATUS       PIC X(02).
+001250     EXEC SQL END DECLARE SECTION END-EXEC.
+001260*
+001270     EXEC SQL INCLUDE SQLCA END-EXEC.
+001280*
+001290******************************************************************
+001300* LINKAGE SECTION
+001310* RCN-PARTITION is the parameter block RCNDRIV passes to each
+001320* thread - the account-number bounds for this worker's slice
+001330* plus the partition number for identification in messages and
+001340* the return code handed back once the partition is done.
+001345* COPYed from RCNPART, the same layout RCNDRIV builds its
+001346* RCN-PARTITION-TABLE entries from, so this program's view of the
+001347* argument can't drift out of step with what RCNDRIV passes.
+001350******************************************************************
+001360 LINKAGE SECTION.
+001370 01  RCN-PARTITION.
+001375     COPY "rcnpart.cbl".
+001500*
+001510******************************************************************
+001520 PROCEDURE DIVISION USING RCN-PARTITION.
+001530*
+001540 0000-MAINLINE.
+001550     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001560     PERFORM 1500-OPEN-CHECKPOINT THRU 1500-EXIT
+001570     PERFORM 2000-CONNECT THRU 2000-EXIT
+001580     IF RCN-NO-SQL-ERROR
+001590         PERFORM 3000-OPEN-CURSOR THRU 3000-EXIT
+001600     END-IF
+001610     IF RCN-NO-SQL-ERROR
+001620         PERFORM 4000-FETCH-LOOP THRU 4000-EXIT
+001630             UNTIL RCN-EOF OR RCN-SQL-ERROR
+001640     END-IF
+001650     PERFORM 8000-WRAPUP THRU 8000-EXIT
+001660     GOBACK.
+001670*
+001680 1000-INITIALIZE.
+001690     MOVE "PRODDB1" TO RCN-SERVER
+001700     MOVE "RECONBATCH" TO RCN-USERID
+001710     MOVE "RECONBATCH" TO RCN-PASSWD
+001720     IF RCN-PARTITION-RESTART
+001730         COMPUTE RCN-LOW-ACCT =
+001740             RCN-PARTITION-RESTART-KEY + 1
+001745         MOVE RCN-PARTITION-ROWS-READ TO RCN-ROWS-READ
+001750         SET RCN-CKPT-ROW-EXISTS TO TRUE
+001760         DISPLAY "RCNWORK: PARTITION " RCN-PARTITION-NO
+001770             " RESUMING PAST " RCN-PARTITION-RESTART-KEY
+001780     ELSE
+001790         MOVE RCN-PARTITION-LOW TO RCN-LOW-ACCT
+001800     END-IF
+001810     MOVE RCN-PARTITION-HIGH TO RCN-HIGH-ACCT
+001820     MOVE ZERO TO RCN-PARTITION-RETCODE RCN-PARTITION-ROWS
+001830     MOVE ZERO TO RCN-ROWS-SINCE-CKPT
+001840     DISPLAY "RCNWORK: PARTITION " RCN-PARTITION-NO
+001850         " RANGE " RCN-LOW-ACCT " TO " RCN-HIGH-ACCT.
+001860 1000-EXIT.
+001870     EXIT.
+001880*
+001890 1500-OPEN-CHECKPOINT.
+001891*    RCNDRIV creates RCNCKPT (empty, if it does not already
+001892*    exist) once in 1200-CHECK-RESTART before any partition
+001893*    thread is started, so this is always an OPEN I-O against an
+001894*    existing file - never OPEN OUTPUT here, which would race
+001895*    another partition's thread and truncate rows it already
+001896*    wrote.
+001900     OPEN I-O RCN-CKPT-FILE
+001960     IF RCN-CKPT-FILE-STATUS EQUAL "00"
+001970         SET RCN-CKPT-FILE-OPEN TO TRUE
+001980     ELSE
+001990         DISPLAY "RCNWORK: PARTITION " RCN-PARTITION-NO
+002000             " UNABLE TO OPEN RCNCKPT, STATUS="
+002010             RCN-CKPT-FILE-STATUS
+002020     END-IF.
+002030 1500-EXIT.
+002040     EXIT.
+002050*
+002060 2000-CONNECT.
+002070     EXEC SQL WHENEVER SQLERROR GO TO 2900-CONNECT-ERROR END-EXEC.
+002080     EXEC SQL
+002090         CONNECT TO :RCN-SERVER AS :RCN-CONN-NAME
+002100             USER :RCN-USERID IDENTIFIED BY :RCN-PASSWD
+002110     END-EXEC
+002120     SET RCN-CONNECTED TO TRUE
+002130     GO TO 2000-EXIT.
+002140 2900-CONNECT-ERROR.
+002150     SET RCN-SQL-ERROR TO TRUE
+002160     DISPLAY "RCNWORK: PARTITION " RCN-PARTITION-NO
+002170         " CONNECT FAILED, SQLCODE=" SQLCODE.
+002180 2000-EXIT.
+002190     EXIT.
+002200*
+002210 3000-OPEN-CURSOR.
+002220     EXEC SQL WHENEVER SQLERROR GO TO 3900-OPEN-ERROR END-EXEC.
+002230     EXEC SQL AT :RCN-CONN-NAME
+002240         DECLARE RECON_CURSOR CURSOR FOR
+002250         SELECT ACCT_NO, ACCT_BALANCE, ACCT_STATUS
+002260             FROM ACCOUNT_MASTER
+002270             WHERE ACCT_NO BETWEEN :RCN-LOW-ACCT AND :RCN-HIGH-ACCT
+002280             ORDER BY ACCT_NO
+002290     END-EXEC
+002300     EXEC SQL AT :RCN-CONN-NAME OPEN RECON_CURSOR END-EXEC
+002310     SET RCN-CURSOR-OPEN TO TRUE
+002320     GO TO 3000-EXIT.
+002330 3900-OPEN-ERROR.
+002340     SET RCN-SQL-ERROR TO TRUE
+002350     DISPLAY "RCNWORK: PARTITION " RCN-PARTITION-NO
+002360         " OPEN FAILED, SQLCODE=" SQLCODE.
+002370 3000-EXIT.
+002380     EXIT.
+002390*
+002400 4000-FETCH-LOOP.
+002410     EXEC SQL WHENEVER NOT FOUND GO TO 4800-FETCH-EOF END-EXEC.
+002420     EXEC SQL WHENEVER SQLERROR GO TO 4900-FETCH-ERROR END-EXEC.
+002430     EXEC SQL AT :RCN-CONN-NAME
+002440         FETCH RECON_CURSOR
+002450             INTO :RCN-ACCT-NO, :RCN-ACCT-BALANCE, :RCN-ACCT-STATUS
+002460     END-EXEC
+002470     ADD 1 TO RCN-ROWS-READ
+002480     ADD 1 TO RCN-ROWS-SINCE-CKPT
+002490     PERFORM 5000-RECONCILE-ROW THRU 5000-EXIT
+002500     IF RCN-ROWS-SINCE-CKPT >= RCN-CHECKPOINT-INTERVAL
+002510         PERFORM 4400-CHECKPOINT THRU 4400-EXIT
+002520     END-IF
+002530     GO TO 4000-EXIT.
+002540 4800-FETCH-EOF.
+002550     SET RCN-EOF TO TRUE
+002560     GO TO 4000-EXIT.
+002570 4900-FETCH-ERROR.
+002580     SET RCN-SQL-ERROR TO TRUE
+002590     DISPLAY "RCNWORK: PARTITION " RCN-PARTITION-NO
+002600         " FETCH FAILED, SQLCODE=" SQLCODE.
+002610 4000-EXIT.
+002620     EXIT.
+002630*
+002640******************************************************************
+002650* 4400-CHECKPOINT
+002660*    Records RCN-ACCT-NO (the key of the row just fetched) and
+002670*    RCN-ROWS-READ as this partition's restart point, so a mid-
+002680*    run abend loses at most RCN-CHECKPOINT-INTERVAL rows of
+002690*    progress instead of the whole partition.
+002700******************************************************************
+002710 4400-CHECKPOINT.
+002720     IF RCN-CKPT-FILE-OPEN
+002730         MOVE RCN-PARTITION-NO TO RCN-CKPT-PARTITION-NO
+002740         MOVE RCN-ACCT-NO TO RCN-CKPT-LAST-ACCT
+002750         MOVE RCN-ROWS-READ TO RCN-CKPT-ROWS-READ
+002760         IF RCN-CKPT-ROW-EXISTS
+002770             REWRITE RCN-CKPT-RECORD
+002780         ELSE
+002790             WRITE RCN-CKPT-RECORD
+002800             IF RCN-CKPT-FILE-STATUS EQUAL "00"
+002810                 SET RCN-CKPT-ROW-EXISTS TO TRUE
+002820             END-IF
+002830         END-IF
+002840     END-IF
+002850     MOVE ZERO TO RCN-ROWS-SINCE-CKPT.
+002860 4400-EXIT.
+002870     EXIT.
+002880*
+002890 5000-RECONCILE-ROW.
+002900     MOVE RCN-ACCT-BALANCE TO RCN-RECON-BALANCE
+002910     IF RCN-ACCT-STATUS EQUAL "OK"
+002920         ADD 1 TO RCN-ROWS-RECONCILED
+002930     ELSE
+002940         ADD 1 TO RCN-ROWS-EXCEPTION
+002950     END-IF.
+002960 5000-EXIT.
+002970     EXIT.
+002980*
+002990 8000-WRAPUP.
+003000     EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+003010     IF RCN-CURSOR-OPEN
+003020         EXEC SQL AT :RCN-CONN-NAME CLOSE RECON_CURSOR END-EXEC
+003030     END-IF
+003040     IF RCN-CONNECTED
+003050         EXEC SQL DISCONNECT :RCN-CONN-NAME END-EXEC
+003060     END-IF
+003070     MOVE RCN-ROWS-READ TO RCN-PARTITION-ROWS
+003080     IF RCN-SQL-ERROR
+003090         MOVE 16 TO RCN-PARTITION-RETCODE
+003100     ELSE
+003110         MOVE 0 TO RCN-PARTITION-RETCODE
+003120     END-IF
+003130     IF RCN-CKPT-FILE-OPEN
+003140         IF (RCN-NO-SQL-ERROR) AND (RCN-CKPT-ROW-EXISTS)
+003150*    Clean finish - this partition will not need to resume, so
+003160*    the checkpoint row is cleared rather than left behind for
+003170*    the next run to trip over.
+003180             MOVE RCN-PARTITION-NO TO RCN-CKPT-PARTITION-NO
+003190             DELETE RCN-CKPT-FILE RECORD
+003200         END-IF
+003210         CLOSE RCN-CKPT-FILE
+003220     END-IF
+003230     DISPLAY "RCNWORK: PARTITION " RCN-PARTITION-NO
+003240         " READ=" RCN-ROWS-READ
+003250         " RECONCILED=" RCN-ROWS-RECONCILED
+003260         " EXCEPTIONS=" RCN-ROWS-EXCEPTION
+003270         " RETCODE=" RCN-PARTITION-RETCODE.
+003280 8000-EXIT.
+003290     EXIT.
