@@ -3,6 +3,13 @@
 
       * Error handling variables and table
         01 SQL--INTRERR         pic s9(9) comp-5 value is 0.
+      * Set once by this program's own generated prologue (the
+      * precompiler fills this in from PROGRAM-ID the same way it
+      * fills in SQL--CONNNAME from the CONNECT statement's AS
+      * clause), so SQL--SETINTRERR can identify which program an
+      * internal error came from when it logs to the shared job
+      * error log.
+        01 SQL--PGMNAME          pic x(8) value is spaces.
       * Operation types
         01 SQL--CREATE pic s9(9) comp-5 value is 101.
         01 SQL--GET pic s9(9) comp-5 value is 102.
@@ -217,11 +224,33 @@
         01 SQL--RESLOOP   pic s9(9) comp-5.
         01 SQL--MSGFUNC   pic s9(9) comp-5.
 
+      * SQL--CMDTEXT is scratch space for the object name returned by
+      * the CSBOBJECTS GET loops in SQL--DROP-STMT-CURS and
+      * SQL--RPTOPENSTMTS.  It does not carry PREPARE/EXECUTE
+      * IMMEDIATE statement text - the ESQL precompiler builds that
+      * inline in the host program's own generated code, outside this
+      * copybook, so its size is not something this copybook governs.
         01 SQL--CMDTEXT pic x(255).
         01 SQL--SAVERET pic s9(9) comp-5.
 
         01 SQL--INTBUF  pic s9(9) comp-5.
 
+      * PREPARE tuning counters, kept current across SQL--STMOP/
+      * SQL--CUROP and reported by SQL--RPTSTMTCOUNTS when the
+      * calling program issues its EXIT statement, which also zeroes
+      * them back out so they read per-connection even though the
+      * fields themselves are not connection-scoped.
+        01 SQL--PREPARE-COUNT pic s9(9) comp-5 value is 0.
+        01 SQL--REPREPARE-COUNT pic s9(9) comp-5 value is 0.
+        01 SQL--STICKYREUSE-COUNT pic s9(9) comp-5 value is 0.
+
+      * Scratch counters for SQL--RPTOPENSTMTS, which walks cs_objects
+      * at SQL-EXIT-STMT time to see what the calling program left
+      * open.  Recomputed from scratch on every call, unlike the
+      * PREPARE tuning counters above.
+        01 SQL--OPENSTMT-COUNT pic s9(9) comp-5 value is 0.
+        01 SQL--OPENCUR-COUNT pic s9(9) comp-5 value is 0.
+
         01 SQL--STATE-LNE.
             05 SQL--HEAD PIC X(2) VALUE IS "00".
             05 SQL--REST PIC X(3) VALUE IS LOW-VALUES.
