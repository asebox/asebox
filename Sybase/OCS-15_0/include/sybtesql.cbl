@@ -303,7 +303,9 @@
                         CONTINUE
       * Exit statement
                     WHEN SQL-EXIT-STMT
-                        CALL "CTBEXIT" USING 
+                        PERFORM SQL--RPTOPENSTMTS
+                        PERFORM SQL--RPTSTMTCOUNTS
+                        CALL "CTBEXIT" USING
                                 SQL--CTX OF SQL--HANDLES
                                 SQL--RETCODE
                                 CS-FORCE-EXIT
@@ -311,7 +313,7 @@
                            CALL "CSBCTXDROP" USING
                                 SQL--CTX OF SQL--HANDLES
                                 SQL--RETCODE
-                        END-IF          
+                        END-IF
       * Redundant, already handled
                     WHEN SQL-INIT-STMT
                     WHEN UNKNOWN-STMT
@@ -433,14 +435,18 @@
                          CS-MF-WORD-COBOL CS-INIT CS-UNUSED 
                          CS-UNUSED SQL--DUMMY 
                     END-IF
-                    IF SQL--RETCODE EQUAL CS-SUCCEED 
-                         CALL "CTBCMDALLOC" USING SQL--CONNECTION 
-                             OF SQL--CONN OF SQL--HANDLES 
+                    IF SQL--RETCODE EQUAL CS-SUCCEED
+                         CALL "CTBCMDALLOC" USING SQL--CONNECTION
+                             OF SQL--CONN OF SQL--HANDLES
                              SQL--RETCODE
-                             SQL--COMMAND OF SQL--CONN OF 
+                             SQL--COMMAND OF SQL--CONN OF
                              SQL--HANDLES
-                    ELSE                           
-                         MOVE 25002 TO SQL--INTRERR 
+                    ELSE
+      * CTBCONALLOC/CTBDIAG are local calls, not a server round trip,
+      * so CS-HAFAILOVER can never come back here - see SQL--EPILOG's
+      * SQL-ANSI-CONNECT/SQL-NONANSI-CONNECT handling for the real
+      * failover check, taken after the native CONNECT completes.
+                         MOVE 25002 TO SQL--INTRERR
                          PERFORM SQL--SETINTRERR
                     END-IF
                 ELSE
@@ -720,6 +726,23 @@
                         SQL--HANDLES
                     MOVE CS-TRUE TO SQL--PARAM OF SQL--STMTDATA OF
                         SQL--HANDLES
+      * The CSBOBJECTS GET above is local, not a server round trip, so
+      * CS-HAFAILOVER can never come back here - see SQL--EPILOG's
+      * SQL-OPEN-STMT/SQL-OPEN-WDESC-STMT/SQL-DYNAMIC-DECLARE-CURSOR
+      * handling for the real failover check, taken after the native
+      * cursor OPEN completes.
+            END-IF
+      * Opening an already-declared cursor whose command handle was
+      * left with CS-STICKY-BINDS set: the existing binds are being
+      * reused rather than rebuilt, so count it for the PREPARE
+      * tuning report.
+            IF ((SQL--RETCODE EQUAL CS-SUCCEED) AND
+                (SQL--ACTION EQUAL SQL--CREATE) AND
+                (SQL--ACTUALLYEXISTS OF SQL--CUR OF SQL--HANDLES
+                EQUAL CS-TRUE) AND
+                (SQL--PERSISTENT OF SQL--STMTDATA OF SQL--HANDLES
+                EQUAL CS-TRUE))
+                ADD 1 TO SQL--STICKYREUSE-COUNT
             END-IF
       * Assign command handle to generic SQL--COMMAND of SQL--CONN
             MOVE SQL--COMMAND OF SQL--CUR OF SQL--HANDLES TO
@@ -806,6 +829,7 @@
       * We are re-preparing a Statement. We must first close and
       *  deallocate any dynamic cursor which are open using this
       *  statement
+                ADD 1 TO SQL--REPREPARE-COUNT
                 PERFORM SQL--DROP-STMT-CURS
       * Then we deallocate the statement and allocate/initialize a
       *  new one
@@ -853,10 +877,11 @@
                         SQL--RETCODE 
                         SQL--COMMAND OF SQL--STMT OF SQL--HANDLES
                     IF SQL--RETCODE EQUAL CS-SUCCEED
-                        MOVE CS-TRUE TO SQL--DODECL OF SQL--HANDLES 
-                        MOVE SQL--CONNECTION OF SQL--CONN OF 
-                            SQL--HANDLES TO SQL--CONNECTION OF 
-                            SQL--STMT OF SQL--HANDLES 
+                        MOVE CS-TRUE TO SQL--DODECL OF SQL--HANDLES
+                        MOVE SQL--CONNECTION OF SQL--CONN OF
+                            SQL--HANDLES TO SQL--CONNECTION OF
+                            SQL--STMT OF SQL--HANDLES
+                        ADD 1 TO SQL--PREPARE-COUNT
                     END-IF
                 ELSE
                     IF SQL--RETCODE EQUAL CS-SUCCEED
@@ -960,16 +985,18 @@
                         SQL--HANDLES SQL--RETCODE SQL--RESTYPE
             PERFORM UNTIL SQL--RETCODE NOT EQUAL CS-SUCCEED 
                    
-                IF SQL--RESTYPE EQUAL CS-COMPUTE-RESULT 
+                IF SQL--RESTYPE EQUAL CS-COMPUTE-RESULT
                         MOVE 25003 TO SQL--INTRERR
                         PERFORM SQL--SETINTRERR
+                        PERFORM SQL--AUDITCANCEL
                         CALL "CTBCANCEL" USING SQL--NULL-CONNECTION
                             SQL--RETCODE SQL--COMMAND OF SQL--CONN OF
                             SQL--HANDLES CS-CANCEL-CURRENT
                 END-IF
-                IF SQL--RESTYPE EQUAL CS-CURSOR-RESULT 
+                IF SQL--RESTYPE EQUAL CS-CURSOR-RESULT
                         MOVE 25004 TO SQL--INTRERR
                         PERFORM SQL--SETINTRERR
+                        PERFORM SQL--AUDITCANCEL
                         CALL "CTBCANCEL" USING SQL--NULL-CONNECTION
                             SQL--RETCODE SQL--COMMAND OF SQL--CONN OF
                             SQL--HANDLES CS-CANCEL-CURRENT
@@ -977,20 +1004,23 @@
                 IF SQL--RESTYPE EQUAL CS-PARAM-RESULT
                         MOVE 25005 TO SQL--INTRERR
                         PERFORM SQL--SETINTRERR
+                        PERFORM SQL--AUDITCANCEL
                         CALL "CTBCANCEL" USING SQL--NULL-CONNECTION
                             SQL--RETCODE SQL--COMMAND OF SQL--CONN OF
                             SQL--HANDLES CS-CANCEL-CURRENT
                 END-IF
-                IF SQL--RESTYPE EQUAL CS-ROW-RESULT 
+                IF SQL--RESTYPE EQUAL CS-ROW-RESULT
                         MOVE 25006 TO SQL--INTRERR
                         PERFORM SQL--SETINTRERR
+                        PERFORM SQL--AUDITCANCEL
                         CALL "CTBCANCEL" USING SQL--NULL-CONNECTION
                             SQL--RETCODE SQL--COMMAND OF SQL--CONN OF
                             SQL--HANDLES CS-CANCEL-CURRENT
                 END-IF
-                IF SQL--RESTYPE EQUAL CS-STATUS-RESULT 
+                IF SQL--RESTYPE EQUAL CS-STATUS-RESULT
                         MOVE 25009 TO SQL--INTRERR
                         PERFORM SQL--SETINTRERR
+                        PERFORM SQL--AUDITCANCEL
                         CALL "CTBCANCEL" USING SQL--NULL-CONNECTION
                             SQL--RETCODE SQL--COMMAND OF SQL--CONN OF
                             SQL--HANDLES CS-CANCEL-CURRENT
@@ -1016,6 +1046,146 @@
                         MOVE CS-SUCCEED TO SQL--RETCODE
 		   END-IF
                 END-IF.
+
+      ************************************************************
+      * SQL--AUDITCANCEL
+      * Writes one unexpected-result-set cancellation to the shared
+      * job audit log, so a DBA adding a PRINT or an extra result
+      * set to a stored procedure shows up as a clear audit entry
+      * instead of just "statement failed" in the calling program's
+      * own SQLCA.  SQL--INTRERR already carries the 25003/25004/
+      * 25005/25006/25009 code that identifies which CS-*-RESULT was
+      * unexpected; SQL--RESTYPE is the raw CTBRESULTS result type,
+      * and SQL--STMTID is the statement/cursor command's object
+      * identifier (not the literal SQL text - the ESQL precompiler
+      * builds that text inline in the host program's own generated
+      * code, outside this copybook entirely, so there is no buffer
+      * here to widen or log from), which is
+      * enough to tie the entry back to a name in SQL--RPTOPENSTMTS'
+      * report.  The audit routine itself timestamps and appends the
+      * entry - kept out of this copybook the same way SQLRAISEERR/
+      * SQLCTXERR keep their own concerns out of it.
+      ************************************************************
+        SQL--AUDITCANCEL.
+            CALL "SQLAUDITLOG" USING
+                SQL--CTX OF SQL--HANDLES
+                SQL--INTRERR
+                SQL--RESTYPE
+                SQL--STMTID OF SQL--HANDLES
+                SQL--STMTIDLEN OF SQL--HANDLES.
+
+      ************************************************************
+      * SQL--RPTSTMTCOUNTS
+      * Reports the PREPARE, re-PREPARE and sticky-bind reuse counts
+      * SQL--STMOP/SQL--CUROP have been keeping, so a batch program
+      * that keeps re-preparing the same statement every loop
+      * iteration shows up in the numbers instead of only in elapsed
+      * time.  Called once, from the SQL-EXIT-STMT leg of
+      * SQL--PROLOG, before the connection context is torn down.
+      * SQL--PREPARE-COUNT/SQL--REPREPARE-COUNT/SQL--STICKYREUSE-COUNT
+      * are not scoped per connection - they are reset to zero right
+      * after the report is sent, the same way SQL--RPTOPENSTMTS
+      * zeroes SQL--OPENSTMT-COUNT/SQL--OPENCUR-COUNT before it
+      * recomputes them - so a program that EXITs more than one
+      * connection gets each connection's own counts instead of the
+      * later connection's report picking up an earlier one's totals.
+      ************************************************************
+        SQL--RPTSTMTCOUNTS.
+            CALL "SQLSTMTRPT" USING
+                SQL--CTX OF SQL--HANDLES
+                SQL--LAST-NAME OF SQL--CONNNAME OF SQL--HANDLES
+                SQL--LNLEN OF SQL--CONNNAME OF SQL--HANDLES
+                SQL--PREPARE-COUNT
+                SQL--REPREPARE-COUNT
+                SQL--STICKYREUSE-COUNT.
+            MOVE ZERO TO SQL--PREPARE-COUNT
+            MOVE ZERO TO SQL--REPREPARE-COUNT
+            MOVE ZERO TO SQL--STICKYREUSE-COUNT.
+
+      ************************************************************
+      * SQL--RPTOPENSTMTS
+      * Walks cs_objects for this connection, the same way
+      * SQL--CLEAR-STMT-CMD/SQL--CLEAR-STMT-CURS do when they tear
+      * everything down, but checking instead of clearing, so a
+      * program that forgot a DEALLOCATE or a CLOSE shows up in the
+      * end-of-job numbers instead of just leaking until the context
+      * is dropped.  Called once, from the SQL-EXIT-STMT leg of
+      * SQL--PROLOG, ahead of SQL--RPTSTMTCOUNTS.
+      * CSBOBJECTS has no get-next: CS-GET against a wildcard key
+      * deterministically returns the same first match every time
+      * until that entry is CS-CLEARed.  SQL--DROP-STMT-CURS can
+      * advance its own wildcard scan that way because it is tearing
+      * the matched entries down as it goes, but this paragraph must
+      * not clear anything it finds - it is reporting on live
+      * registrations, not removing them - so there is no way to
+      * advance past the first match without a non-destructive
+      * enumerate primitive, which cs_objects does not have.  Each
+      * leg below is therefore a single bounded CS-GET: it reports
+      * "at least one still open" (SQL--OPENSTMT-COUNT/
+      * SQL--OPENCUR-COUNT pinned at 0 or 1) rather than an exact
+      * count of however many are actually left open.
+      ************************************************************
+        SQL--RPTOPENSTMTS.
+            MOVE ZERO TO SQL--OPENSTMT-COUNT
+            MOVE ZERO TO SQL--OPENCUR-COUNT
+
+      * Check for a still-registered dynamic statement command handle
+            MOVE SQL--LAST-NAME OF SQL--CONNNAME OF SQL--HANDLES TO
+                SQL--LAST-NAME OF SQL--STMT-CMD-NAME OF SQL--HANDLES
+            MOVE SQL--LNLEN OF SQL--CONNNAME OF SQL--HANDLES TO
+                SQL--LNLEN OF SQL--STMT-CMD-NAME OF SQL--HANDLES
+            MOVE CS-WILDCARD TO SQL--FNLEN OF SQL--STMT-CMD-NAME OF
+                SQL--HANDLES
+            MOVE SQL--NAME-SIZE TO SQL--BUFLEN OF SQL--STMT-CMD OF
+                SQL--HANDLES
+            MOVE CS-FALSE TO SQL--THINKEXISTS OF
+                SQL--STMT-CMD-NAME OF SQL--HANDLES
+            CALL "CSBOBJECTS" USING SQL--CTX OF SQL--HANDLES
+                SQL--RETCODE CS-GET
+                SQL--STMT-CMD-NAME OF SQL--HANDLES
+                SQL--DUMMY SQL--DUMMY
+                SQL--STMT-CMD OF SQL--HANDLES
+                SQL--CMDTEXT
+            IF ((SQL--RETCODE EQUAL CS-SUCCEED) AND
+                (SQL--ACTUALLYEXISTS OF SQL--STMT-CMD OF SQL--HANDLES
+                EQUAL CS-TRUE))
+                MOVE 1 TO SQL--OPENSTMT-COUNT
+            END-IF
+
+      * Check for a still-registered statement/cursor relation
+            MOVE SQL--POINTER-SIZE TO SQL--SCOPELEN OF
+                SQL--STMT-CUR-NAME OF SQL--HANDLES
+            MOVE CS-WILDCARD TO SQL--LNLEN OF SQL--STMT-CUR-NAME OF
+                SQL--HANDLES
+            MOVE CS-WILDCARD TO SQL--FNLEN OF SQL--STMT-CUR-NAME OF
+                SQL--HANDLES
+            MOVE SQL--NAME-SIZE TO SQL--BUFLEN OF SQL--STMT-CUR OF
+                SQL--HANDLES
+            MOVE CS-FALSE TO SQL--THINKEXISTS OF
+                SQL--STMT-CUR-NAME OF SQL--HANDLES
+            CALL "CSBOBJECTS" USING SQL--CTX OF SQL--HANDLES
+                SQL--RETCODE CS-GET
+                SQL--STMT-CUR-NAME OF SQL--HANDLES
+                SQL--CONNECTION OF SQL--CONN OF SQL--HANDLES
+                SQL--DUMMY
+                SQL--STMT-CUR OF SQL--HANDLES
+                SQL--CMDTEXT
+            IF ((SQL--RETCODE EQUAL CS-SUCCEED) AND
+                (SQL--ACTUALLYEXISTS OF SQL--STMT-CUR OF SQL--HANDLES
+                EQUAL CS-TRUE))
+                MOVE 1 TO SQL--OPENCUR-COUNT
+            END-IF
+
+            IF ((SQL--OPENSTMT-COUNT NOT EQUAL ZERO) OR
+                (SQL--OPENCUR-COUNT NOT EQUAL ZERO))
+                CALL "SQLOPENRPT" USING
+                    SQL--CTX OF SQL--HANDLES
+                    SQL--LAST-NAME OF SQL--CONNNAME OF SQL--HANDLES
+                    SQL--LNLEN OF SQL--CONNNAME OF SQL--HANDLES
+                    SQL--OPENSTMT-COUNT
+                    SQL--OPENCUR-COUNT
+            END-IF.
+
       ************************************************************
       * SQL--CLEAR-STMT-CMD
       * Clear all statement command handles from cs-objects
@@ -1451,6 +1621,10 @@
             EVALUATE SQL--STMTTYPE OF SQL--HANDLES 
                 WHEN SQL-ANSI-CONNECT
                 WHEN SQL-NONANSI-CONNECT
+                   IF SQL--RETCODE EQUAL CS-HAFAILOVER
+      * High Availability Failover has occurred.
+                       MOVE 25019 TO SQL--INTRERR
+                   END-IF
       * If errors on CONNECT , handle error messages first then drop
       * connection  later.
                    IF (SQL--ERRORS EQUAL CS-FALSE)
@@ -1555,7 +1729,11 @@
       * Cursor operations
                 WHEN SQL-DYNAMIC-DECLARE-CURSOR
                 WHEN SQL-OPEN-STMT
-                WHEN SQL-OPEN-WDESC-STMT 
+                WHEN SQL-OPEN-WDESC-STMT
+                    IF SQL--RETCODE EQUAL CS-HAFAILOVER
+      * High Availability Failover has occurred.
+                        MOVE 25019 TO SQL--INTRERR
+                    END-IF
       * Error handling is identical for these statements
                     IF (SQL--ERRORS EQUAL CS-TRUE) AND
                         (SQL--DODECL OF SQL--HANDLES EQUAL CS-TRUE)
@@ -1805,18 +1983,40 @@
 
       ************************************************************
       * SQL--SETINTRERR
+      * Most internal runtime conditions this copybook raises come
+      * through here, and get appended to the shared, cross-program
+      * job error log (program name, the SQL--INTRERR code, and a
+      * timestamp) via SQLERRLOG - one place to see how often things
+      * like 25019 (HA failover) or 25018 (connection in use) are
+      * occurring across the whole batch suite, rather than grepping
+      * each program's own job log.  25001/25002/25007 raise through
+      * SQL--CTXERR instead (SQLCTXERR needs the SQLCA/SQLCODE/
+      * SQLSTATE flags this paragraph doesn't carry), so SQL--CTXERR
+      * makes the same SQLERRLOG call below - between the two
+      * paragraphs, every SQL--INTRERR-raising path reaches the log.
+      * This is in addition to, not instead of, SQL--AUDITCANCEL's
+      * richer per-cancellation entries (statement identifier and
+      * result type) for the unexpected-result-set codes - those
+      * still carry more detail than this blanket log can.
       ************************************************************
         SQL--SETINTRERR.
-            CALL "SQLRAISEERR" USING 
+            CALL "SQLRAISEERR" USING
                     SQL--CTX OF SQL--HANDLES
                     SQL--RETCODE
                     SQL--CONNECTION OF SQL--CONN OF SQL--HANDLES
                     SQL--INTRERR.
+            CALL "SQLERRLOG" USING
+                    SQL--CTX OF SQL--HANDLES
+                    SQL--PGMNAME
+                    SQL--INTRERR.
 
       ************************************************************
       * SQL--CTXERR
       * Call Veneer layer function to handle errors
       * (25001,25002,25007)
+      * Also logs to SQLERRLOG, same as SQL--SETINTRERR, so this
+      * parallel raise path is covered by the cross-program error log
+      * too.
       ************************************************************
         SQL--CTXERR.
             IF SQL--DO-SQLCA EQUAL "Y"
@@ -1835,15 +2035,19 @@
                 MOVE CS-FALSE TO SQL--DO-SQLSTATE-FLAG
             END-IF
 
-            CALL "SQLCTXERR" USING 
+            CALL "SQLCTXERR" USING
                     SQL--CTX OF SQL--HANDLES
                     SQL--INTRERR
-                    SQLCA 
-                    SQLCODE 
+                    SQLCA
+                    SQLCODE
                     SQLSTATE
                     SQL--DO-SQLCA-FLAG
                     SQL--DO-SQLCODE-FLAG
                     SQL--DO-SQLSTATE-FLAG.
+            CALL "SQLERRLOG" USING
+                    SQL--CTX OF SQL--HANDLES
+                    SQL--PGMNAME
+                    SQL--INTRERR.
 
       ************************************************************
       * SQL--CSBDIAG
@@ -2068,9 +2272,21 @@
                     MOVE -6 TO SQL--INTARG2
                     MOVE 1 TO SQL--FOUND
                 END-IF
+                IF SQL--INTARG EQUAL CS-UNICHAR-TYPE
+                    MOVE -13 TO SQL--INTARG2
+                    MOVE 1 TO SQL--FOUND
+                END-IF
+                IF SQL--INTARG EQUAL CS-UNIVARCHAR-TYPE
+                    MOVE -14 TO SQL--INTARG2
+                    MOVE 1 TO SQL--FOUND
+                END-IF
+                IF SQL--INTARG EQUAL CS-UNITEXT-TYPE
+                    MOVE -15 TO SQL--INTARG2
+                    MOVE 1 TO SQL--FOUND
+                END-IF
             END-IF
 
-            IF SQL--OPERATION EQUAL CS-SET 
+            IF SQL--OPERATION EQUAL CS-SET
                 IF SQL--INTARG EQUAL 1
                     MOVE CS-CHAR-TYPE TO SQL--INTARG2
                     MOVE 1 TO SQL--FOUND
@@ -2175,10 +2391,22 @@
                     MOVE CS-VARCHAR-TYPE TO SQL--INTARG2
                     MOVE 1 TO SQL--FOUND
                 END-IF
-                IF SQL--INTARG EQUAL -6 
+                IF SQL--INTARG EQUAL -6
                     MOVE CS-VARBINARY-TYPE TO SQL--INTARG2
                     MOVE 1 TO SQL--FOUND
                 END-IF
+                IF SQL--INTARG EQUAL -13
+                    MOVE CS-UNICHAR-TYPE TO SQL--INTARG2
+                    MOVE 1 TO SQL--FOUND
+                END-IF
+                IF SQL--INTARG EQUAL -14
+                    MOVE CS-UNIVARCHAR-TYPE TO SQL--INTARG2
+                    MOVE 1 TO SQL--FOUND
+                END-IF
+                IF SQL--INTARG EQUAL -15
+                    MOVE CS-UNITEXT-TYPE TO SQL--INTARG2
+                    MOVE 1 TO SQL--FOUND
+                END-IF
             END-IF
 
             IF SQL--FOUND EQUAL 0 
@@ -2189,6 +2417,12 @@
       ************************************************************
       * SQL--WORST
       * Find the most salient error message.
+      * While scanning, every message carrying a negative SQLCODE is
+      * also written out in full via SQL--DUMPCSBMSG/SQL--DUMPCTBMSG,
+      * not just the first (worst) one - a failing batch statement
+      * can stack up several distinct errors (e.g. one per rejected
+      * row) and all of them are wanted in the job's output, not just
+      * the one SQLCA ends up carrying.
       ************************************************************
        SQL--WORST.
             MOVE 0 TO SQL--ERRINDEX
@@ -2199,24 +2433,26 @@
             CALL "CSBDIAG" USING SQL--CTX OF SQL--HANDLES
                 SQL--RETCODE
                 SQL--COMPILER
-                CS-STATUS CS-CLIENTMSG-TYPE 
+                CS-STATUS CS-CLIENTMSG-TYPE
                 CS-UNUSED SQL--NUMMSGS
             MOVE CS-FALSE TO SQL--ERRFOUND
-            PERFORM VARYING SQL--MSGNUM FROM 1 BY 1 
+            PERFORM VARYING SQL--MSGNUM FROM 1 BY 1
                 UNTIL SQL--MSGNUM > SQL--NUMMSGS OR
                 SQL--RETCODE NOT EQUAL CS-SUCCEED
-                OR SQL--ERRFOUND EQUAL CS-TRUE
                     CALL "CSBDIAG" USING SQL--CTX OF SQL--HANDLES
                         SQL--RETCODE
                         SQL--COMPILER
-                        CS-GET SQLCODE-TYPE 
+                        CS-GET SQLCODE-TYPE
                         SQL--MSGNUM SQL--SQLCODE
                     IF SQL--SQLCODE < 0
-                        MULTIPLY SQL--MSGNUM BY -1 
-                            GIVING SQL--ERRINDEX
-                        MOVE CS-TRUE TO SQL--ERRFOUND
+                        PERFORM SQL--DUMPCSBMSG
+                        IF SQL--ERRFOUND EQUAL CS-FALSE
+                            MULTIPLY SQL--MSGNUM BY -1
+                                GIVING SQL--ERRINDEX
+                            MOVE CS-TRUE TO SQL--ERRFOUND
+                        END-IF
                     ELSE IF SQL--SQLCODE > 0 AND SQL--WARNINDEX EQUAL 0
-                            MULTIPLY SQL--MSGNUM BY -1 
+                            MULTIPLY SQL--MSGNUM BY -1
                                 GIVING SQL--WARNINDEX
                         ELSE IF SQL--INFOINDEX EQUAL 0
                                 MOVE -1 TO SQL--INFOINDEX
@@ -2224,32 +2460,35 @@
                         END-IF
                     END-IF
             END-PERFORM
-      * We want to stop looking if we have an error already.
+      * We want to stop choosing a new worst-index if we have an
+      * error already, but we keep scanning/dumping above regardless.
       * Look for errors in the ct_diag queue.
-            IF SQL--ERRINDEX EQUAL 0 
+            IF SQL--ERRINDEX EQUAL 0
                 AND SQL--HAVE-CONN EQUAL CS-TRUE
-                CALL "CTBDIAG" USING 
+                CALL "CTBDIAG" USING
                     SQL--CONNECTION OF SQL--CONN OF SQL--HANDLES
                     SQL--RETCODE
                     SQL--COMPILER
-                    CS-STATUS CS-ALLMSG-TYPE 
+                    CS-STATUS CS-ALLMSG-TYPE
                     CS-UNUSED SQL--NUMMSGS
                 MOVE CS-FALSE TO SQL--ERRFOUND
-                PERFORM VARYING SQL--MSGNUM FROM 1 BY 1 
+                PERFORM VARYING SQL--MSGNUM FROM 1 BY 1
                     UNTIL SQL--MSGNUM > SQL--NUMMSGS OR
                     SQL--RETCODE NOT EQUAL CS-SUCCEED
-                    OR SQL--ERRFOUND EQUAL CS-TRUE
-                        CALL "CTBDIAG" USING 
-                            SQL--CONNECTION OF SQL--CONN OF 
+                        CALL "CTBDIAG" USING
+                            SQL--CONNECTION OF SQL--CONN OF
                                 SQL--HANDLES
                             SQL--RETCODE
                             SQL--COMPILER
-                            CS-GET SQLCODE-TYPE 
+                            CS-GET SQLCODE-TYPE
                             SQL--MSGNUM SQL--SQLCODE
                         IF SQL--SQLCODE < 0
-                            MOVE SQL--MSGNUM TO SQL--ERRINDEX
-                            MOVE CS-TRUE TO SQL--ERRFOUND
-                        ELSE IF SQL--SQLCODE > 0 
+                            PERFORM SQL--DUMPCTBMSG
+                            IF SQL--ERRFOUND EQUAL CS-FALSE
+                                MOVE SQL--MSGNUM TO SQL--ERRINDEX
+                                MOVE CS-TRUE TO SQL--ERRFOUND
+                            END-IF
+                        ELSE IF SQL--SQLCODE > 0
                                 AND SQL--WARNINDEX EQUAL 0
                                 MOVE SQL--MSGNUM TO SQL--WARNINDEX
                                 ELSE IF SQL--INFOINDEX EQUAL 0
@@ -2259,18 +2498,69 @@
                         END-IF
                 END-PERFORM
             END-IF
-            IF SQL--ERRINDEX NOT EQUAL 0 
+            IF SQL--ERRINDEX NOT EQUAL 0
                 MOVE CS-TRUE TO SQL--ERRORS
                 MOVE SQL--ERRINDEX TO SQL--WORST-INDEX
-            ELSE IF SQL--WARNINDEX NOT EQUAL 0 
+            ELSE IF SQL--WARNINDEX NOT EQUAL 0
                     MOVE CS-FALSE TO SQL--ERRORS
                     MOVE SQL--WARNINDEX TO SQL--WORST-INDEX
-                ELSE 
+                ELSE
                     MOVE SQL--INFOINDEX TO SQL--WORST-INDEX
                     MOVE CS-FALSE TO SQL--ERRORS
                 END-IF
             END-IF.
 
+      ************************************************************
+      * SQL--DUMPCSBMSG
+      * Write the full text of one cs_diag (client-library) message
+      * to the job log.  SQL--MSGNUM identifies which message in the
+      * queue to fetch; SQL--NUMMSGS is the queue depth.  Uses
+      * SQL--SAVERET so it does not disturb SQL--RETCODE, which is
+      * still driving the PERFORM VARYING loop in SQL--WORST.  Guards
+      * the SQLERRMC reference modification with SQLERRML > 0, since
+      * a zero-length message would otherwise reference-modify the
+      * field by a zero length.
+      ************************************************************
+        SQL--DUMPCSBMSG.
+            CALL "CSBDIAG" USING SQL--CTX OF SQL--HANDLES
+                SQL--SAVERET
+                SQL--COMPILER
+                CS-GET SQLCA-TYPE
+                SQL--MSGNUM SQLCA
+            IF SQL--SAVERET EQUAL CS-SUCCEED
+                DISPLAY "SQL--WORST: CS_DIAG MESSAGE " SQL--MSGNUM
+                    " OF " SQL--NUMMSGS " SQLCODE=" SQLCODE
+                IF SQLERRML > 0
+                    DISPLAY "SQL--WORST: " SQLERRMC(1:SQLERRML)
+                END-IF
+            END-IF.
+
+      ************************************************************
+      * SQL--DUMPCTBMSG
+      * Write the full text of one ct_diag (server) message to the
+      * job log.  SQL--MSGNUM identifies which message in the queue
+      * to fetch; SQL--NUMMSGS is the queue depth.  Uses
+      * SQL--SAVERET so it does not disturb SQL--RETCODE, which is
+      * still driving the PERFORM VARYING loop in SQL--WORST.  Guards
+      * the SQLERRMC reference modification with SQLERRML > 0, since
+      * a zero-length message would otherwise reference-modify the
+      * field by a zero length.
+      ************************************************************
+        SQL--DUMPCTBMSG.
+            CALL "CTBDIAG" USING
+                SQL--CONNECTION OF SQL--CONN OF SQL--HANDLES
+                SQL--SAVERET
+                SQL--COMPILER
+                CS-GET SQLCA-TYPE
+                SQL--MSGNUM SQLCA
+            IF SQL--SAVERET EQUAL CS-SUCCEED
+                DISPLAY "SQL--WORST: CT_DIAG MESSAGE " SQL--MSGNUM
+                    " OF " SQL--NUMMSGS " SQLCODE=" SQLCODE
+                IF SQLERRML > 0
+                    DISPLAY "SQL--WORST: " SQLERRMC(1:SQLERRML)
+                END-IF
+            END-IF.
+
       ************************************************************
       * SQL--LAST
       * This paragraph in conjuction with the SQL--PROTECT prevent the
