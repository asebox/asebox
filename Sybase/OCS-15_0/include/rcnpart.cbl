@@ -0,0 +1,33 @@
+      ************************************************************
+      * RCNPART.CBL
+      *    The RCN-PARTITION-NO through RCN-PARTITION-ROWS-READ
+      *    fields RCNDRIV builds one of per partition and hands to
+      *    RCNWORK as the sole CBL_THREAD_START argument - the
+      *    account-number bounds for that worker's slice, the
+      *    restart key/row-count carried forward from an earlier
+      *    abended run (if any), and the retcode/rows-done fields
+      *    RCNWORK fills in, in place, once the thread completes.
+      *    COPYed into RCNDRIV's RCN-PARTITION-TABLE (as one OCCURS
+      *    entry) and into RCNWORK's LINKAGE SECTION (as the single
+      *    block one thread receives) so both programs describe the
+      *    same layout from one source instead of two hand-kept
+      *    copies that can drift apart from each other.
+      ************************************************************
+        10 RCN-PARTITION-NO       PIC 9(04) COMP.
+        10 RCN-PARTITION-LOW      PIC S9(09) COMP-5.
+        10 RCN-PARTITION-HIGH     PIC S9(09) COMP-5.
+      *    Filled in by RCNDRIV's 1200-CHECK-RESTART from a checkpoint
+      *    row left behind by an earlier abended run, ahead of the
+      *    thread start; tells RCNWORK's 1000-INITIALIZE to resume
+      *    past RCN-PARTITION-RESTART-KEY instead of starting at
+      *    RCN-PARTITION-LOW.
+        10 RCN-PARTITION-RESTART-SWITCH PIC X(01) VALUE "N".
+           88 RCN-PARTITION-RESTART        VALUE "Y".
+        10 RCN-PARTITION-RESTART-KEY    PIC S9(09) COMP-5 VALUE ZERO.
+        10 RCN-PARTITION-RETCODE  PIC S9(04) COMP VALUE ZERO.
+        10 RCN-PARTITION-ROWS     PIC 9(09) COMP VALUE ZERO.
+      *    Filled in by RCNDRIV alongside RCN-PARTITION-RESTART-KEY
+      *    above, so RCNWORK's 1000-INITIALIZE can seed RCN-ROWS-READ
+      *    with what this partition already processed before the
+      *    abend.
+        10 RCN-PARTITION-ROWS-READ PIC 9(09) COMP VALUE ZERO.
